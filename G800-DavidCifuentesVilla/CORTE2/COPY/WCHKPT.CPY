@@ -0,0 +1,27 @@
+      * Layout for the CHECKPOINT sequential file used to resume an
+      * interrupted MOVERDISCO run.  Include this member right after
+      * the FD paragraph, e.g.:
+      *     FD  CHECKPOINT-FILE.
+      *     COPY WCHKPT.
+       01 CHECKPOINT-REGISTRO.
+           05 CK-CONTADOR         PIC 9(4).
+           05 FILLER              PIC X VALUE SPACE.
+           05 CK-DISCO            PIC 9(2).
+           05 FILLER              PIC X VALUE SPACE.
+           05 CK-DESDE            PIC 9(1).
+           05 FILLER              PIC X VALUE SPACE.
+           05 CK-AUXIL            PIC 9(1).
+           05 FILLER              PIC X VALUE SPACE.
+           05 CK-HASTA            PIC 9(1).
+           05 FILLER              PIC X VALUE SPACE.
+      * Identifican la corrida top-level a la que pertenece el
+      * checkpoint (NDISCOS y torres originales, no el estado de
+      * recursion en curso de arriba), para poder rechazar el
+      * reanudo si la siguiente invocacion es de una corrida distinta.
+           05 CK-NDISCOS          PIC 9(2).
+           05 FILLER              PIC X VALUE SPACE.
+           05 CK-DESDE-INI        PIC 9(1).
+           05 FILLER              PIC X VALUE SPACE.
+           05 CK-AUXIL-INI        PIC 9(1).
+           05 FILLER              PIC X VALUE SPACE.
+           05 CK-HASTA-INI        PIC 9(1).
