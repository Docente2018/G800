@@ -0,0 +1,13 @@
+      * Layout for the MOVELOG sequential file.  Include this member
+      * right after the FD paragraph in any program that opens the
+      * file, e.g.:
+      *     FD  MOVELOG-FILE.
+      *     COPY WMOVLOG.
+       01 MOVELOG-REGISTRO.
+           05 ML-SECUENCIA        PIC 9(4).
+           05 FILLER              PIC X VALUE SPACE.
+           05 ML-DISCO            PIC 9(2).
+           05 FILLER              PIC X VALUE SPACE.
+           05 ML-DESDE            PIC 9(1).
+           05 FILLER              PIC X VALUE SPACE.
+           05 ML-HASTA            PIC 9(1).
