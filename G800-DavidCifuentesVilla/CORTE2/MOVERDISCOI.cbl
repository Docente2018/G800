@@ -0,0 +1,159 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Iterative alternative to MOVERDISCO's recursive
+      *          solver. Same LINKAGE contract (DISCO, DESDE, AUXIL,
+      *          HASTA, CONTADOR-FINAL, MODO-LOTE) so a caller can
+      *          swap this in for CALL "MOVERDISCO" without other
+      *          changes, but never opens a CALL stack more than one
+      *          frame deep, so large disk counts no longer cost one
+      *          nested CALL per move.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MOVERDISCOI.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MOVELOG-FILE ASSIGN TO "MOVELOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MOVELOG-FILE.
+       COPY WMOVLOG.
+       WORKING-STORAGE SECTION.
+       01 CONTADOR           PIC 9(4) VALUE 0.
+       01 WS-LOG-STATUS      PIC XX.
+       01 WS-TOTAL-MOVS      PIC 9(4).
+       01 WS-INDICE          PIC 9(4).
+       01 WS-RESTO           PIC 9(1).
+       01 WS-ORIGEN          PIC 9(1).
+       01 WS-DESTINO         PIC 9(1).
+       01 WS-AUXIL-EF        PIC 9(1).
+       01 WS-HASTA-EF        PIC 9(1).
+       01 WS-A               PIC 9(1).
+       01 WS-B               PIC 9(1).
+       01 WS-TOPE-A          PIC 9(2).
+       01 WS-TOPE-B          PIC 9(2).
+       01 WS-TORRES.
+           05 WS-TORRE OCCURS 3 TIMES.
+               10 WS-TOPE      PIC 9(2) VALUE 0.
+               10 WS-DISCO-EN  OCCURS 13 TIMES PIC 9(2) VALUE 0.
+       LINKAGE SECTION.
+       01 DISCO           PIC 9(2).
+       01 DESDE           PIC 9(1).
+       01 AUXIL           PIC 9(1).
+       01 HASTA           PIC 9(1).
+       01 CONTADOR-FINAL  PIC 9(4).
+       01 MODO-LOTE       PIC X.
+       PROCEDURE DIVISION USING DISCO, DESDE, AUXIL, HASTA,
+                                 CONTADOR-FINAL, MODO-LOTE.
+           MOVE 0 TO CONTADOR
+           PERFORM CARGAR-TORRE-ORIGEN
+
+      * Algoritmo iterativo clasico: si N es par se intercambian las
+      * torres auxiliar y destino antes de arrancar, y luego cada
+      * movimiento se alterna en ciclos de 3 entre los pares de torres
+      * (origen-destino, origen-auxiliar, auxiliar-destino); en cada
+      * paso siempre se mueve el disco mas pequeno entre las dos torres
+      * del par, lo que produce la misma secuencia optima que la
+      * recursion sin necesitar CALLs anidados. El intercambio se hace
+      * sobre copias locales (WS-AUXIL-EF/WS-HASTA-EF): AUXIL y HASTA
+      * son parametros de LINKAGE pasados por referencia, y mutarlos
+      * directamente dejaria las variables del invocador permutadas
+      * despues de la llamada.
+           MOVE AUXIL TO WS-AUXIL-EF
+           MOVE HASTA TO WS-HASTA-EF
+           IF FUNCTION MOD(DISCO, 2) = 0
+               MOVE HASTA TO WS-AUXIL-EF
+               MOVE AUXIL TO WS-HASTA-EF
+           END-IF
+
+           IF MODO-LOTE = 'S'
+               OPEN EXTEND MOVELOG-FILE
+           ELSE
+               OPEN OUTPUT MOVELOG-FILE
+           END-IF
+           IF WS-LOG-STATUS NOT = "00"
+               DISPLAY "ERROR ABRIENDO MOVELOG.DAT, CODIGO "
+                       WS-LOG-STATUS
+               STOP RUN
+           END-IF
+
+           COMPUTE WS-TOTAL-MOVS = (2 ** DISCO) - 1
+           PERFORM VARYING WS-INDICE FROM 1 BY 1
+                   UNTIL WS-INDICE > WS-TOTAL-MOVS
+               COMPUTE WS-RESTO = FUNCTION MOD(WS-INDICE, 3)
+               EVALUATE WS-RESTO
+                   WHEN 1
+                       MOVE DESDE TO WS-A
+                       MOVE WS-HASTA-EF TO WS-B
+                   WHEN 2
+                       MOVE DESDE TO WS-A
+                       MOVE WS-AUXIL-EF TO WS-B
+                   WHEN OTHER
+                       MOVE WS-AUXIL-EF TO WS-A
+                       MOVE WS-HASTA-EF TO WS-B
+               END-EVALUATE
+               PERFORM MOVER-ENTRE-TORRES
+           END-PERFORM
+
+           CLOSE MOVELOG-FILE
+           MOVE CONTADOR TO CONTADOR-FINAL
+           GOBACK.
+
+      * Coloca los DISCO discos en la torre DESDE, del mas grande
+      * (abajo) al mas chico (arriba), tal como arranca el problema
+      * clasico antes de la primera llamada.
+       CARGAR-TORRE-ORIGEN.
+           MOVE 0 TO WS-TOPE(1)
+           MOVE 0 TO WS-TOPE(2)
+           MOVE 0 TO WS-TOPE(3)
+           PERFORM VARYING WS-INDICE FROM DISCO BY -1
+                   UNTIL WS-INDICE < 1
+               ADD 1 TO WS-TOPE(DESDE)
+               MOVE WS-INDICE TO WS-DISCO-EN(DESDE, WS-TOPE(DESDE))
+           END-PERFORM.
+
+      * Mueve el disco mas chico entre las dos torres recibidas, en la
+      * unica direccion legal (hacia la torre vacia, o el chico sobre
+      * el grande), y lo deja registrado igual que MOVERDISCO.
+       MOVER-ENTRE-TORRES.
+           MOVE WS-TOPE(WS-A) TO WS-TOPE-A
+           MOVE WS-TOPE(WS-B) TO WS-TOPE-B
+
+           IF WS-TOPE-A = 0
+               MOVE WS-B TO WS-ORIGEN
+               MOVE WS-A TO WS-DESTINO
+           ELSE
+               IF WS-TOPE-B = 0
+                   MOVE WS-A TO WS-ORIGEN
+                   MOVE WS-B TO WS-DESTINO
+               ELSE
+                   IF WS-DISCO-EN(WS-A, WS-TOPE-A)
+                      < WS-DISCO-EN(WS-B, WS-TOPE-B)
+                       MOVE WS-A TO WS-ORIGEN
+                       MOVE WS-B TO WS-DESTINO
+                   ELSE
+                       MOVE WS-B TO WS-ORIGEN
+                       MOVE WS-A TO WS-DESTINO
+                   END-IF
+               END-IF
+           END-IF
+
+           MOVE WS-DISCO-EN(WS-ORIGEN, WS-TOPE(WS-ORIGEN)) TO DISCO
+           SUBTRACT 1 FROM WS-TOPE(WS-ORIGEN)
+           ADD 1 TO WS-TOPE(WS-DESTINO)
+           MOVE DISCO TO WS-DISCO-EN(WS-DESTINO, WS-TOPE(WS-DESTINO))
+
+           ADD 1 TO CONTADOR
+           DISPLAY CONTADOR ") MUEVA DISCO " DISCO " DESDE TORRE "
+                             WS-ORIGEN " HASTA " WS-DESTINO
+           MOVE SPACES     TO MOVELOG-REGISTRO
+           MOVE CONTADOR   TO ML-SECUENCIA
+           MOVE DISCO      TO ML-DISCO
+           MOVE WS-ORIGEN  TO ML-DESDE
+           MOVE WS-DESTINO TO ML-HASTA
+           WRITE MOVELOG-REGISTRO.
+       END PROGRAM MOVERDISCOI.
