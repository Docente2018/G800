@@ -0,0 +1,181 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Batch entry point for MOVERDISCO. Reads one disk
+      *          count per line from TORRESLOTE.PRM and drives one
+      *          run of MOVERDISCO per line, so a night's worth of
+      *          runs can be queued in a single JCL submission.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TORRESLOTE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARAM-FILE ASSIGN TO "TORRESLOTE.PRM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARAM-STATUS.
+           SELECT MOVELOG-FILE ASSIGN TO "MOVELOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CK-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARAM-FILE.
+       01 PARAM-REGISTRO         PIC X(20).
+       FD  MOVELOG-FILE.
+       COPY WMOVLOG.
+       FD  CHECKPOINT-FILE.
+       COPY WCHKPT.
+       WORKING-STORAGE SECTION.
+       01 WS-PARAM-STATUS   PIC XX.
+       01 WS-LOG-STATUS     PIC XX.
+       01 WS-CK-STATUS      PIC XX.
+       01 WS-EOF-PARAM      PIC X VALUE 'N'.
+       01 NDISCOS           PIC X(2).
+       01 TOK-DESDE         PIC X(2).
+       01 TOK-AUXIL         PIC X(2).
+       01 TOK-HASTA         PIC X(2).
+       01 WS-LEN            PIC 9(2).
+       01 WS-NUM            PIC 9(2).
+       01 NDISCOS-VALOR     PIC 9(2).
+       01 TORRE-VALIDA      PIC X VALUE 'N'.
+       01 DISCO             PIC 9(2).
+       01 DESDE             PIC 9(1) VALUE 1.
+       01 AUXIL             PIC 9(1) VALUE 2.
+       01 HASTA             PIC 9(1) VALUE 3.
+       01 CONTADOR-FINAL    PIC 9(4).
+       01 MODO-LOTE         PIC X VALUE 'S'.
+       01 WS-MINIMO         PIC 9(4).
+       01 WS-TOTAL-CORRIDAS PIC 9(4) VALUE 0.
+       01 WS-TOTAL-MOVS     PIC 9(6) VALUE 0.
+       01 WS-TOKEN-TORRE    PIC X(2).
+       PROCEDURE DIVISION.
+           DISPLAY "===== TORRESLOTE: PROCESO POR LOTES ====="
+
+      * Deja el MOVELOG vacio antes de arrancar; cada corrida del
+      * lote lo abre en modo EXTEND, de modo que quede un unico
+      * archivo con el detalle combinado de todas las corridas.
+           OPEN OUTPUT MOVELOG-FILE
+           IF WS-LOG-STATUS NOT = "00"
+               DISPLAY "ERROR ABRIENDO MOVELOG.DAT, CODIGO "
+                       WS-LOG-STATUS
+               STOP RUN
+           END-IF
+           CLOSE MOVELOG-FILE
+
+      * Tambien se limpia un CHECKPOINT.DAT viejo: si quedo de una
+      * corrida anterior interrumpida, MOVERDISCO podria reanudar
+      * sobre el en una linea del lote que por casualidad coincida en
+      * NDISCOS/torres, saltandose movimientos que nunca se grabaron
+      * en este MOVELOG.DAT recien vaciado.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CK-STATUS NOT = "00"
+               DISPLAY "ERROR ABRIENDO CHECKPOINT.DAT, CODIGO "
+                       WS-CK-STATUS
+               STOP RUN
+           END-IF
+           CLOSE CHECKPOINT-FILE
+
+           OPEN INPUT PARAM-FILE
+           IF WS-PARAM-STATUS NOT = "00"
+               DISPLAY "NO SE ENCONTRO EL ARCHIVO TORRESLOTE.PRM"
+           ELSE
+               PERFORM UNTIL WS-EOF-PARAM = 'Y'
+                   READ PARAM-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF-PARAM
+                       NOT AT END
+                           PERFORM PROCESAR-LINEA
+                   END-READ
+               END-PERFORM
+               CLOSE PARAM-FILE
+
+               DISPLAY "===== RESUMEN DEL LOTE ====="
+               DISPLAY "CORRIDAS PROCESADAS....: " WS-TOTAL-CORRIDAS
+               DISPLAY "MOVIMIENTOS TOTALES.....: " WS-TOTAL-MOVS
+           END-IF
+           GOBACK.
+
+       PROCESAR-LINEA.
+           MOVE SPACES TO NDISCOS
+           MOVE SPACES TO TOK-DESDE
+           MOVE SPACES TO TOK-AUXIL
+           MOVE SPACES TO TOK-HASTA
+           UNSTRING PARAM-REGISTRO DELIMITED BY ALL SPACE
+               INTO NDISCOS, TOK-DESDE, TOK-AUXIL, TOK-HASTA
+           END-UNSTRING
+
+           MOVE 0 TO WS-NUM
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(NDISCOS)) TO WS-LEN
+           IF WS-LEN > 0 AND NDISCOS(1:WS-LEN) IS NUMERIC
+               COMPUTE WS-NUM = FUNCTION NUMVAL(NDISCOS(1:WS-LEN))
+           END-IF
+
+           IF WS-NUM = 0 OR WS-NUM > 13
+               DISPLAY "LINEA INVALIDA, SE OMITE: " PARAM-REGISTRO
+           ELSE
+               MOVE WS-NUM TO DISCO
+               MOVE WS-NUM TO NDISCOS-VALOR
+               PERFORM DETERMINAR-TORRES
+               IF TORRE-VALIDA NOT = 'Y'
+                   DISPLAY "TORRES INVALIDAS, SE OMITE: " PARAM-REGISTRO
+               ELSE
+                   DISPLAY "----- CORRIDA CON " NDISCOS-VALOR
+                                              " DISCOS -----"
+                   CALL "MOVERDISCO" USING DISCO, DESDE, AUXIL, HASTA,
+                                            CONTADOR-FINAL, MODO-LOTE
+                   COMPUTE WS-MINIMO = (2 ** NDISCOS-VALOR) - 1
+                   DISPLAY "MOVIMIENTOS: " CONTADOR-FINAL
+                                         " MINIMO: " WS-MINIMO
+                   ADD 1 TO WS-TOTAL-CORRIDAS
+                   ADD CONTADOR-FINAL TO WS-TOTAL-MOVS
+               END-IF
+           END-IF.
+
+      * Si la linea trae solo el numero de discos, se usa la posicion
+      * canonica 1-2-3; si trae los tres tokens de torre, se validan
+      * como numericos 1-3 y distintos entre si, para poder retomar un
+      * puzzle que ya esta a mitad de camino en vez de solo el inicio.
+       DETERMINAR-TORRES.
+           MOVE 'N' TO TORRE-VALIDA
+           IF FUNCTION TRIM(TOK-DESDE) = SPACES
+              AND FUNCTION TRIM(TOK-AUXIL) = SPACES
+              AND FUNCTION TRIM(TOK-HASTA) = SPACES
+               MOVE 1 TO DESDE
+               MOVE 2 TO AUXIL
+               MOVE 3 TO HASTA
+               MOVE 'Y' TO TORRE-VALIDA
+           ELSE
+               MOVE TOK-DESDE TO WS-TOKEN-TORRE
+               PERFORM CONVERTIR-TOKEN-TORRE
+               MOVE WS-NUM TO DESDE
+
+               MOVE TOK-AUXIL TO WS-TOKEN-TORRE
+               PERFORM CONVERTIR-TOKEN-TORRE
+               MOVE WS-NUM TO AUXIL
+
+               MOVE TOK-HASTA TO WS-TOKEN-TORRE
+               PERFORM CONVERTIR-TOKEN-TORRE
+               MOVE WS-NUM TO HASTA
+
+               IF DESDE NOT = 0 AND AUXIL NOT = 0 AND HASTA NOT = 0
+                  AND DESDE NOT = AUXIL AND DESDE NOT = HASTA
+                  AND AUXIL NOT = HASTA
+                   MOVE 'Y' TO TORRE-VALIDA
+               END-IF
+           END-IF.
+
+       CONVERTIR-TOKEN-TORRE.
+           MOVE 0 TO WS-NUM
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-TOKEN-TORRE)) TO WS-LEN
+           IF WS-LEN > 0 AND WS-TOKEN-TORRE(1:WS-LEN) IS NUMERIC
+               COMPUTE WS-NUM =
+                   FUNCTION NUMVAL(WS-TOKEN-TORRE(1:WS-LEN))
+               IF WS-NUM > 3
+                   MOVE 0 TO WS-NUM
+               END-IF
+           END-IF.
+       END PROGRAM TORRESLOTE.
