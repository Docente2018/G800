@@ -0,0 +1,90 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Export MOVELOG.DAT as a plain CSV file
+      *          (move-number,disk,from-tower,to-tower) for the
+      *          training team's visualization tool, alongside the
+      *          existing DISPLAY/MOVELOG output -- this program does
+      *          not replace either, it just re-renders the finished
+      *          move sequence in a format that tool can ingest.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MOVELOGCSV.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MOVELOG-FILE ASSIGN TO "MOVELOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+           SELECT CSV-FILE ASSIGN TO "MOVELOG.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MOVELOG-FILE.
+       COPY WMOVLOG.
+       FD  CSV-FILE.
+       01 CSV-LINEA           PIC X(40).
+       WORKING-STORAGE SECTION.
+       01 WS-LOG-STATUS   PIC XX.
+       01 WS-CSV-STATUS   PIC XX.
+       01 WS-EOF-LOG      PIC X VALUE 'N'.
+       01 WS-TOTAL-MOVS   PIC 9(6) VALUE 0.
+       01 WS-ULT-SECUENCIA PIC 9(4) VALUE 0.
+       PROCEDURE DIVISION.
+           DISPLAY "===== MOVELOGCSV: EXPORTACION A CSV ====="
+           OPEN INPUT MOVELOG-FILE
+           IF WS-LOG-STATUS NOT = "00"
+               DISPLAY "NO SE ENCONTRO EL ARCHIVO MOVELOG.DAT"
+           ELSE
+               OPEN OUTPUT CSV-FILE
+               IF WS-CSV-STATUS NOT = "00"
+                   DISPLAY "ERROR ABRIENDO MOVELOG.CSV, CODIGO "
+                           WS-CSV-STATUS
+                   STOP RUN
+               END-IF
+               MOVE "MOVIMIENTO,DISCO,DESDE,HASTA" TO CSV-LINEA
+               WRITE CSV-LINEA
+
+               PERFORM UNTIL WS-EOF-LOG = 'Y'
+                   READ MOVELOG-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF-LOG
+                       NOT AT END
+                           PERFORM ESCRIBIR-LINEA-CSV
+                   END-READ
+               END-PERFORM
+
+               CLOSE MOVELOG-FILE
+               CLOSE CSV-FILE
+               DISPLAY "REGISTROS EXPORTADOS....: " WS-TOTAL-MOVS
+               DISPLAY "ARCHIVO GENERADO........: MOVELOG.CSV"
+           END-IF
+           GOBACK.
+
+      * Un MOVELOG.DAT de lote trae varias corridas seguidas, cada una
+      * reiniciando su numeracion de movimientos en 1; se marca ese
+      * reinicio con una fila separadora para que la herramienta de
+      * visualizacion no confunda las corridas entre si.
+       ESCRIBIR-LINEA-CSV.
+           IF ML-SECUENCIA = 1 AND WS-ULT-SECUENCIA NOT = 0
+               MOVE SPACES TO CSV-LINEA
+               MOVE "# NUEVA CORRIDA" TO CSV-LINEA
+               WRITE CSV-LINEA
+           END-IF
+           MOVE ML-SECUENCIA TO WS-ULT-SECUENCIA
+
+           ADD 1 TO WS-TOTAL-MOVS
+           MOVE SPACES TO CSV-LINEA
+           STRING ML-SECUENCIA DELIMITED BY SIZE
+                  ","             DELIMITED BY SIZE
+                  ML-DISCO        DELIMITED BY SIZE
+                  ","             DELIMITED BY SIZE
+                  ML-DESDE        DELIMITED BY SIZE
+                  ","             DELIMITED BY SIZE
+                  ML-HASTA        DELIMITED BY SIZE
+             INTO CSV-LINEA
+           END-STRING
+           WRITE CSV-LINEA.
+       END PROGRAM MOVELOGCSV.
