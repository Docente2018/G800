@@ -0,0 +1,104 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Interactive driver that solves the same puzzle as
+      *          TORRES but through MOVERDISCOI's iterative solver
+      *          instead of MOVERDISCO's recursion, so the wall-clock
+      *          cost of both approaches can be compared for the same
+      *          disk count and towers.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TORRESITER.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       01 NDISCOS       PIC X(2).
+       01 WS-LEN        PIC 9(2).
+       01 WS-NUM        PIC 9(2).
+       01 NDISCOS-VALOR PIC 9(2).
+       01 DISCO       PIC 9(2).
+       01 DESDE       PIC 9(1) VALUE 0.
+       01 AUXIL       PIC 9(1) VALUE 0.
+       01 HASTA       PIC 9(1) VALUE 0.
+       01 TORRE-ENTRADA PIC X.
+       01 TORRE-VALIDA  PIC X VALUE 'N'.
+       01 DATO-VALIDO   PIC X VALUE 'N'.
+       01 CONTADOR-FINAL PIC 9(4).
+       01 WS-MINIMO      PIC 9(4).
+       01 WS-HORA-INICIO PIC 9(8).
+       01 WS-HORA-FIN    PIC 9(8).
+       01 MODO-LOTE      PIC X VALUE 'N'.
+       PROCEDURE DIVISION.
+           PERFORM UNTIL DATO-VALIDO = 'Y'
+               DISPLAY "INGRESE LA CANTIDAD DE DISCOS"
+               ACCEPT NDISCOS
+               MOVE 0 TO WS-NUM
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(NDISCOS)) TO WS-LEN
+
+               IF WS-LEN > 0 AND NDISCOS(1:WS-LEN) IS NUMERIC
+                   COMPUTE WS-NUM = FUNCTION NUMVAL(NDISCOS(1:WS-LEN))
+               END-IF
+
+               IF WS-NUM = 0 OR WS-NUM > 13
+                   DISPLAY "DATO INVALIDO, DEBE SER DE 1 A 13"
+               ELSE
+                   MOVE WS-NUM TO DISCO
+                   MOVE WS-NUM TO NDISCOS-VALOR
+                   MOVE 'Y' TO DATO-VALIDO
+               END-IF
+           END-PERFORM
+
+           PERFORM UNTIL TORRE-VALIDA = 'Y'
+               DISPLAY "TORRE DE ORIGEN (1, 2 o 3)"
+               ACCEPT TORRE-ENTRADA
+               PERFORM VALIDAR-TORRE
+               MOVE WS-NUM TO DESDE
+
+               DISPLAY "TORRE AUXILIAR (1, 2 o 3)"
+               ACCEPT TORRE-ENTRADA
+               PERFORM VALIDAR-TORRE
+               MOVE WS-NUM TO AUXIL
+
+               DISPLAY "TORRE DESTINO (1, 2 o 3)"
+               ACCEPT TORRE-ENTRADA
+               PERFORM VALIDAR-TORRE
+               MOVE WS-NUM TO HASTA
+
+               IF DESDE = 0 OR AUXIL = 0 OR HASTA = 0
+                   DISPLAY "TORRE INVALIDA, DEBE SER 1, 2 O 3"
+               ELSE
+                   IF DESDE = AUXIL OR DESDE = HASTA OR AUXIL = HASTA
+                       DISPLAY "LAS TRES TORRES DEBEN SER DISTINTAS"
+                   ELSE
+                       MOVE 'Y' TO TORRE-VALIDA
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           ACCEPT WS-HORA-INICIO FROM TIME
+           CALL "MOVERDISCOI" USING DISCO, DESDE, AUXIL, HASTA,
+                                     CONTADOR-FINAL, MODO-LOTE
+           ACCEPT WS-HORA-FIN FROM TIME
+           COMPUTE WS-MINIMO = (2 ** NDISCOS-VALOR) - 1
+
+           DISPLAY "===== RESUMEN DE EJECUCION (ITERATIVO) ====="
+           DISPLAY "HORA INICIO............: " WS-HORA-INICIO
+           DISPLAY "HORA FIN................: " WS-HORA-FIN
+           DISPLAY "MOVIMIENTOS REALIZADOS..: " CONTADOR-FINAL
+           DISPLAY "MINIMO TEORICO (2^N-1)..: " WS-MINIMO
+           IF CONTADOR-FINAL = WS-MINIMO
+               DISPLAY "RESULTADO...............: OK, COINCIDE"
+           ELSE
+               DISPLAY "RESULTADO...............: ALERTA, NO COINCIDE"
+           END-IF
+           STOP RUN.
+
+       VALIDAR-TORRE.
+           IF TORRE-ENTRADA IS NUMERIC
+              AND TORRE-ENTRADA > '0' AND TORRE-ENTRADA < '4'
+               MOVE TORRE-ENTRADA TO WS-NUM
+           ELSE
+               MOVE 0 TO WS-NUM
+           END-IF.
+       END PROGRAM TORRESITER.
