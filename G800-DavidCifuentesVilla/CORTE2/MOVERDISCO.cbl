@@ -5,25 +5,213 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. MOVERDISCO.
+       PROGRAM-ID. MOVERDISCO IS RECURSIVE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MOVELOG-FILE ASSIGN TO "MOVELOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CK-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  MOVELOG-FILE.
+       COPY WMOVLOG.
+       FD  CHECKPOINT-FILE.
+       COPY WCHKPT.
        WORKING-STORAGE SECTION.
-       01 CONTADOR        PIC 9(3).
+       01 CONTADOR           PIC 9(4).
+       01 NIVEL              PIC 9(2) VALUE 0.
+       01 WS-CK-STATUS       PIC XX.
+       01 WS-LOG-STATUS      PIC XX.
+       01 WS-EOF-CKPT        PIC X VALUE 'N'.
+       01 WS-EOF-LOG-SCAN    PIC X VALUE 'N'.
+       01 WS-RESUMIENDO      PIC X VALUE 'N'.
+       01 REANUDAR-DESDE     PIC 9(4) VALUE 0.
+       01 CHECKPOINT-CADA    PIC 9(3) VALUE 50.
+       01 WS-NDISCOS-ORIGINAL PIC 9(2) VALUE 0.
+       01 WS-DESDE-ORIGINAL   PIC 9(1) VALUE 0.
+       01 WS-AUXIL-ORIGINAL   PIC 9(1) VALUE 0.
+       01 WS-HASTA-ORIGINAL   PIC 9(1) VALUE 0.
        LINKAGE SECTION.
-       01 DISCO       PIC 9(1).
-       01 DESDE       PIC 9(1).
-       01 AUXIL       PIC 9(1).
-       01 HASTA       PIC 9(1).
-       PROCEDURE DIVISION USING DISCO, DESDE, AUXIL, HASTA.
+       01 DISCO           PIC 9(2).
+       01 DESDE           PIC 9(1).
+       01 AUXIL           PIC 9(1).
+       01 HASTA           PIC 9(1).
+       01 CONTADOR-FINAL  PIC 9(4).
+       01 MODO-LOTE       PIC X.
+       PROCEDURE DIVISION USING DISCO, DESDE, AUXIL, HASTA,
+                                 CONTADOR-FINAL, MODO-LOTE.
+      * NOTA: reanudar solo evita reescribir MOVELOG/CHECKPOINT para
+      * los movimientos ya grabados (CONTADOR <= REANUDAR-DESDE); la
+      * recursion completa de 1 a DISCO se vuelve a recorrer igual, o
+      * sea que el costo de CPU de una corrida reanudada es el mismo
+      * que el de una corrida completa. No hay forma de saltar
+      * directamente al estado de torres del ultimo checkpoint sin
+      * rehacer la recursion.
+           ADD 1 TO NIVEL
+           IF NIVEL = 1
+               MOVE DISCO TO WS-NDISCOS-ORIGINAL
+               MOVE DESDE TO WS-DESDE-ORIGINAL
+               MOVE AUXIL TO WS-AUXIL-ORIGINAL
+               MOVE HASTA TO WS-HASTA-ORIGINAL
+               PERFORM INICIAR-ARCHIVOS
+           END-IF
+
            IF DISCO > 0
               SUBTRACT 1 FROM DISCO
-              CALL "MOVERDISCO" USING CONTENT DISCO, DESDE, HASTA, AUXIL
+              CALL "MOVERDISCO" USING CONTENT DISCO, DESDE, HASTA,
+                                       AUXIL, CONTADOR-FINAL, MODO-LOTE
               ADD 1 TO DISCO
               ADD 1 TO CONTADOR
-              DISPLAY CONTADOR ") MUEVA DISCO " DISCO " DESDE TORRE "
-                                                DESDE " HASTA " HASTA
+              IF CONTADOR > REANUDAR-DESDE
+                  DISPLAY CONTADOR ") MUEVA DISCO " DISCO
+                          " DESDE TORRE " DESDE " HASTA " HASTA
+                  PERFORM GRABAR-MOVIMIENTO
+              END-IF
+              IF CONTADOR > REANUDAR-DESDE
+                 AND FUNCTION MOD(CONTADOR, CHECKPOINT-CADA) = 0
+                  PERFORM GRABAR-CHECKPOINT
+              END-IF
               SUBTRACT 1 FROM DISCO
-              CALL "MOVERDISCO" USING CONTENT DISCO, AUXIL, DESDE, HASTA
+              CALL "MOVERDISCO" USING CONTENT DISCO, AUXIL, DESDE,
+                                       HASTA, CONTADOR-FINAL, MODO-LOTE
+           END-IF
+
+           IF NIVEL = 1
+               PERFORM CERRAR-ARCHIVOS
+               MOVE CONTADOR TO CONTADOR-FINAL
            END-IF
+           SUBTRACT 1 FROM NIVEL
            GOBACK.
+
+       INICIAR-ARCHIVOS.
+           MOVE 0 TO CONTADOR
+           MOVE 0 TO REANUDAR-DESDE
+           MOVE 'N' TO WS-RESUMIENDO
+
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CK-STATUS = "00"
+               PERFORM UNTIL WS-EOF-CKPT = 'Y'
+                   READ CHECKPOINT-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF-CKPT
+                       NOT AT END
+                           MOVE CK-CONTADOR TO REANUDAR-DESDE
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+               MOVE 'N' TO WS-EOF-CKPT
+               IF REANUDAR-DESDE > 0
+                   MOVE 'Y' TO WS-RESUMIENDO
+               END-IF
+      * El checkpoint pertenece a otra corrida (distinto NDISCOS o
+      * torres); no es seguro reanudar sobre el, se arranca de cero.
+               IF WS-RESUMIENDO = 'Y'
+                  AND (CK-NDISCOS NOT = WS-NDISCOS-ORIGINAL
+                   OR CK-DESDE-INI NOT = WS-DESDE-ORIGINAL
+                   OR CK-AUXIL-INI NOT = WS-AUXIL-ORIGINAL
+                   OR CK-HASTA-INI NOT = WS-HASTA-ORIGINAL)
+                   DISPLAY "CHECKPOINT DE OTRA CORRIDA, SE IGNORA"
+                   MOVE 0 TO REANUDAR-DESDE
+                   MOVE 'N' TO WS-RESUMIENDO
+               END-IF
+           END-IF
+
+      * El CONTADOR del checkpoint solo se actualiza cada
+      * CHECKPOINT-CADA movimientos, pero puede haber movimientos ya
+      * grabados en MOVELOG.DAT por encima de ese valor cuando la
+      * corrida anterior se interrumpio entre dos checkpoints; usar el
+      * checkpoint tal cual volveria a grabar esos movimientos
+      * duplicados. Se recalcula REANUDAR-DESDE contando los registros
+      * ya escritos en el tramo final de MOVELOG.DAT (el mismo criterio
+      * de deteccion de corrida nueva que usa AUDITLOG), que es el dato
+      * exacto de cuanto ya quedo grabado.
+           IF WS-RESUMIENDO = 'Y'
+               PERFORM RECALCULAR-REANUDAR-DESDE
+           END-IF
+
+           IF WS-RESUMIENDO = 'Y'
+               DISPLAY "REANUDANDO DESDE EL MOVIMIENTO " REANUDAR-DESDE
+               OPEN EXTEND MOVELOG-FILE
+           ELSE
+               IF MODO-LOTE = 'S'
+      * En modo lote el MOVELOG acumula todas las corridas del lote;
+      * quien invoca el lote es responsable de vaciarlo al iniciar.
+                   OPEN EXTEND MOVELOG-FILE
+               ELSE
+                   OPEN OUTPUT MOVELOG-FILE
+               END-IF
+           END-IF
+           IF WS-LOG-STATUS NOT = "00"
+               DISPLAY "ERROR ABRIENDO MOVELOG.DAT, CODIGO "
+                       WS-LOG-STATUS
+               STOP RUN
+           END-IF
+      * El checkpoint siempre arranca truncado: cada GRABAR-CHECKPOINT
+      * reabre en OUTPUT y escribe un unico registro, asi que aca solo
+      * hace falta dejarlo vacio para el primer intervalo.
+           OPEN OUTPUT CHECKPOINT-FILE.
+
+      * Cuenta, dentro del ultimo tramo de MOVELOG.DAT (el que empieza
+      * en el ML-SECUENCIA = 1 mas reciente), cuantos movimientos ya
+      * estan grabados; ese es el REANUDAR-DESDE exacto que evita
+      * volver a escribir movimientos que ya quedaron en el archivo.
+       RECALCULAR-REANUDAR-DESDE.
+           MOVE 0 TO REANUDAR-DESDE
+           OPEN INPUT MOVELOG-FILE
+           IF WS-LOG-STATUS = "00"
+               PERFORM UNTIL WS-EOF-LOG-SCAN = 'Y'
+                   READ MOVELOG-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF-LOG-SCAN
+                       NOT AT END
+                           IF ML-SECUENCIA = 1
+                               MOVE 0 TO REANUDAR-DESDE
+                           END-IF
+                           MOVE ML-SECUENCIA TO REANUDAR-DESDE
+                   END-READ
+               END-PERFORM
+               CLOSE MOVELOG-FILE
+               MOVE 'N' TO WS-EOF-LOG-SCAN
+           END-IF
+           IF REANUDAR-DESDE = 0
+               MOVE 'N' TO WS-RESUMIENDO
+           END-IF.
+
+       GRABAR-MOVIMIENTO.
+           MOVE SPACES   TO MOVELOG-REGISTRO
+           MOVE CONTADOR TO ML-SECUENCIA
+           MOVE DISCO    TO ML-DISCO
+           MOVE DESDE    TO ML-DESDE
+           MOVE HASTA    TO ML-HASTA
+           WRITE MOVELOG-REGISTRO.
+
+       GRABAR-CHECKPOINT.
+           MOVE SPACES   TO CHECKPOINT-REGISTRO
+           MOVE CONTADOR TO CK-CONTADOR
+           MOVE DISCO    TO CK-DISCO
+           MOVE DESDE    TO CK-DESDE
+           MOVE AUXIL    TO CK-AUXIL
+           MOVE HASTA    TO CK-HASTA
+           MOVE WS-NDISCOS-ORIGINAL TO CK-NDISCOS
+           MOVE WS-DESDE-ORIGINAL   TO CK-DESDE-INI
+           MOVE WS-AUXIL-ORIGINAL   TO CK-AUXIL-INI
+           MOVE WS-HASTA-ORIGINAL   TO CK-HASTA-INI
+      * CHECKPOINT.DAT solo debe conservar el ultimo checkpoint, no
+      * uno por cada intervalo: se reabre en OUTPUT (trunca) antes de
+      * cada escritura para que el archivo nunca crezca sin limite.
+           CLOSE CHECKPOINT-FILE
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-REGISTRO.
+
+       CERRAR-ARCHIVOS.
+           CLOSE MOVELOG-FILE
+           CLOSE CHECKPOINT-FILE
+      * Run completed end-to-end: clear the checkpoint so the next
+      * execution starts a fresh run instead of resuming.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
        END PROGRAM MOVERDISCO.
