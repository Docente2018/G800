@@ -0,0 +1,172 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Independent reconciliation of MOVELOG.DAT. Replays
+      *          every recorded move against a per-tower disk stack
+      *          and reports any move that is not legal Hanoi play
+      *          (a bigger disk landing on a smaller one, or a move
+      *          that does not match what the tower actually has on
+      *          top), instead of trusting MOVERDISCO's recursion
+      *          blindly.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDITLOG.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MOVELOG-FILE ASSIGN TO "MOVELOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MOVELOG-FILE.
+       COPY WMOVLOG.
+       WORKING-STORAGE SECTION.
+       01 WS-LOG-STATUS   PIC XX.
+       01 WS-EOF-LOG      PIC X VALUE 'N'.
+       01 WS-TOTAL-MOVS   PIC 9(6) VALUE 0.
+       01 WS-EXCEPCIONES  PIC 9(6) VALUE 0.
+       01 WS-CORRIDAS     PIC 9(4) VALUE 1.
+       01 WS-ULT-SECUENCIA PIC 9(4) VALUE 0.
+       01 WS-X            PIC 9(2) VALUE 0.
+       01 WS-OCULTO       PIC X VALUE 'N'.
+       01 WS-TORRES.
+           05 WS-TORRE OCCURS 3 TIMES.
+               10 WS-TOPE      PIC 9(2) VALUE 0.
+               10 WS-DISCO-EN  OCCURS 13 TIMES PIC 9(2) VALUE 0.
+      * Torre donde nuestra simulacion cree que esta cada disco; 0
+      * significa "todavia no lo hemos visto moverse", es decir que
+      * bien puede seguir en la torre donde arranco el reparto inicial.
+       01 WS-DISCO-TORRE OCCURS 13 TIMES PIC 9(1) VALUE 0.
+       PROCEDURE DIVISION.
+           DISPLAY "===== AUDITLOG: RECONCILIACION DE MOVELOG ====="
+           OPEN INPUT MOVELOG-FILE
+           IF WS-LOG-STATUS NOT = "00"
+               DISPLAY "NO SE ENCONTRO EL ARCHIVO MOVELOG.DAT"
+           ELSE
+               PERFORM UNTIL WS-EOF-LOG = 'Y'
+                   READ MOVELOG-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF-LOG
+                       NOT AT END
+                           PERFORM VALIDAR-MOVIMIENTO
+                   END-READ
+               END-PERFORM
+               CLOSE MOVELOG-FILE
+
+               DISPLAY "===== RESUMEN DE AUDITORIA ====="
+               DISPLAY "CORRIDAS DETECTADAS.....: " WS-CORRIDAS
+               DISPLAY "MOVIMIENTOS REVISADOS...: " WS-TOTAL-MOVS
+               DISPLAY "EXCEPCIONES DETECTADAS..: " WS-EXCEPCIONES
+               IF WS-EXCEPCIONES = 0
+                   DISPLAY "RESULTADO...............: OK, SIN"
+                           " EXCEPCIONES"
+               ELSE
+                   DISPLAY "RESULTADO...............: REVISAR"
+                           " EXCEPCIONES"
+               END-IF
+           END-IF
+           GOBACK.
+
+      * Nota: como un disco puede seguir sobre su torre de partida sin
+      * haberse movido todavia, esta rutina no exige conocer el reparto
+      * inicial completo: la primera vez que un disco aparece moviendose
+      * se asume que venia de esa torre; a partir de ahi ya se rastrea
+      * y cualquier inconsistencia (tamano incorrecto, disco que no
+      * esta realmente arriba, torre de origen ya ocupada por otro
+      * disco conocido) se reporta como excepcion.
+      * Un MOVELOG.DAT de lote combina varias corridas seguidas, cada
+      * una con su propia numeracion de movimientos que arranca en 1;
+      * al detectar ese reinicio se limpia el rastreo de torres para
+      * no arrastrar el estado de la corrida anterior a la siguiente.
+       VALIDAR-MOVIMIENTO.
+           IF ML-SECUENCIA = 1 AND WS-ULT-SECUENCIA NOT = 0
+               PERFORM REINICIAR-CORRIDA
+           END-IF
+           MOVE ML-SECUENCIA TO WS-ULT-SECUENCIA
+
+           ADD 1 TO WS-TOTAL-MOVS
+
+           IF ML-DISCO < 1 OR ML-DISCO > 13
+              OR ML-DESDE < 1 OR ML-DESDE > 3
+              OR ML-HASTA < 1 OR ML-HASTA > 3
+               DISPLAY "EXCEPCION EN MOV " ML-SECUENCIA
+                       ": REGISTRO FUERA DE RANGO (DISCO " ML-DISCO
+                       " DESDE " ML-DESDE " HASTA " ML-HASTA "), SE"
+                       " OMITE"
+               ADD 1 TO WS-EXCEPCIONES
+           ELSE
+               PERFORM VALIDAR-CONTRA-TORRES
+           END-IF.
+
+       VALIDAR-CONTRA-TORRES.
+           IF WS-DISCO-TORRE(ML-DISCO) = 0
+               IF WS-TOPE(ML-DESDE) NOT = 0
+                   DISPLAY "EXCEPCION EN MOV " ML-SECUENCIA
+                           ": TORRE ORIGEN " ML-DESDE " YA TIENE ARRIBA"
+                           " EL DISCO " WS-DISCO-EN(ML-DESDE
+                           WS-TOPE(ML-DESDE)) ", NO PUDO SALIR DE ALLI"
+                           " EL DISCO " ML-DISCO
+                   ADD 1 TO WS-EXCEPCIONES
+               ELSE
+                   MOVE 'N' TO WS-OCULTO
+                   IF ML-DISCO > 1
+                       PERFORM VARYING WS-X FROM 1 BY 1
+                               UNTIL WS-X >= ML-DISCO
+                           IF WS-DISCO-TORRE(WS-X) = 0
+                               MOVE 'Y' TO WS-OCULTO
+                           END-IF
+                       END-PERFORM
+                   END-IF
+                   IF WS-OCULTO = 'Y'
+                       DISPLAY "EXCEPCION EN MOV " ML-SECUENCIA
+                               ": DISCO " ML-DISCO " NO PUDO SALIR DE"
+                               " LA TORRE " ML-DESDE ", TODAVIA HAY"
+                               " DISCOS MENORES SIN RASTREAR QUE"
+                               " DEBERIAN SEGUIR ENCIMA"
+                       ADD 1 TO WS-EXCEPCIONES
+                   END-IF
+               END-IF
+           ELSE
+               IF WS-DISCO-TORRE(ML-DISCO) NOT = ML-DESDE
+                   DISPLAY "EXCEPCION EN MOV " ML-SECUENCIA
+                           ": DISCO " ML-DISCO " SE CREIA EN TORRE "
+                           WS-DISCO-TORRE(ML-DISCO) ", NO EN LA "
+                           ML-DESDE
+                   ADD 1 TO WS-EXCEPCIONES
+               ELSE
+                   IF WS-DISCO-EN(ML-DESDE, WS-TOPE(ML-DESDE))
+                      NOT = ML-DISCO
+                       DISPLAY "EXCEPCION EN MOV " ML-SECUENCIA
+                               ": DISCO " ML-DISCO " NO ESTA ARRIBA DE"
+                               " LA TORRE " ML-DESDE
+                       ADD 1 TO WS-EXCEPCIONES
+                   ELSE
+                       SUBTRACT 1 FROM WS-TOPE(ML-DESDE)
+                   END-IF
+               END-IF
+           END-IF
+
+           IF WS-TOPE(ML-HASTA) NOT = 0
+               IF WS-DISCO-EN(ML-HASTA, WS-TOPE(ML-HASTA)) < ML-DISCO
+                   DISPLAY "EXCEPCION EN MOV " ML-SECUENCIA
+                           ": DISCO " ML-DISCO " SE COLOCO SOBRE EL"
+                           " DISCO MENOR " WS-DISCO-EN(ML-HASTA
+                           WS-TOPE(ML-HASTA)) " EN TORRE " ML-HASTA
+                   ADD 1 TO WS-EXCEPCIONES
+               END-IF
+           END-IF
+
+           ADD 1 TO WS-TOPE(ML-HASTA)
+           MOVE ML-DISCO TO WS-DISCO-EN(ML-HASTA, WS-TOPE(ML-HASTA))
+           MOVE ML-HASTA TO WS-DISCO-TORRE(ML-DISCO).
+
+       REINICIAR-CORRIDA.
+           DISPLAY "----- NUEVA CORRIDA DETECTADA EN MOVELOG -----"
+           INITIALIZE WS-TORRES
+           PERFORM VARYING WS-X FROM 1 BY 1 UNTIL WS-X > 13
+               MOVE 0 TO WS-DISCO-TORRE(WS-X)
+           END-PERFORM
+           ADD 1 TO WS-CORRIDAS.
+       END PROGRAM AUDITLOG.
